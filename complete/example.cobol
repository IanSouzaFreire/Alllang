@@ -1,74 +1,489 @@
-*> COBOL
-
-IDENTIFICATION DIVISION.
-PROGRAM-ID. GameObjects.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  Vec2.
-    05  x          PIC 9(10)V99.
-    05  y          PIC 9(10)V99.
-01  Size.
-    05  width      PIC 9(10)V99.
-    05  height     PIC 9(10)V99.
-01  GameObject.
-    05  position   REDEFINES GameObject.
-        10  posX   PIC 9(10)V99.
-        10  posY   PIC 9(10)V99.
-    05  size       REDEFINES GameObject.
-        10  sizeWidth  PIC 9(10)V99.
-        10  sizeHeight PIC 9(10)V99.
-01  MovableObject.
-    05  velocity    REDEFINES MovableObject.
-        10  velX    PIC 9(10)V99.
-        10  velY    PIC 9(10)V99.
-    05  acceleration REDEFINES MovableObject.
-        10  accX    PIC 9(10)V99.
-        10  accY    PIC 9(10)V99.
-01  Car.
-    05  turnAngle   PIC 9(10)V99.
-
-PROCEDURE DIVISION.
-MAIN-LOGIC.
-    PERFORM INITIALIZE
-    PERFORM GAME-LOOP
-    STOP RUN.
-
-INITIALIZE.
-    MOVE 0 TO posX
-    MOVE 0 TO posY
-    MOVE 0 TO sizeWidth
-    MOVE 0 TO sizeHeight
-    MOVE 0 TO velX
-    MOVE 0 TO velY
-    MOVE 0 TO accX
-    MOVE 0 TO accY
-    MOVE 0 TO turnAngle.
-
-GAME-LOOP.
-    PERFORM UPDATE.
-
-UPDATE.
-    ADD accX TO velX
-    ADD accY TO velY
-    ADD velX TO posX
-    ADD velY TO posY.
-
-HORIZONTAL-COLLISION.
-    IF (posX < (posX + sizeWidth) AND
-        (posX + sizeWidth) > posX)
-    THEN
-        DISPLAY "Horizontal Collision Detected".
-
-VERTICAL-COLLISION.
-    IF (posY < (posY + sizeHeight) AND
-        (posY + sizeHeight) > posY)
-    THEN
-        DISPLAY "Vertical Collision Detected".
-
-COLLIDE.
-    PERFORM HORIZONTAL-COLLISION
-    PERFORM VERTICAL-COLLISION.
-
-TURN.
-    ADD angle TO turnAngle.
\ No newline at end of file
+      >>SOURCE FORMAT FREE
+*> COBOL
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. GameObjects.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FleetParmFile ASSIGN TO "FLEETPRM"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS fpVehicleId
+        FILE STATUS IS WS-FleetParmStatus.
+
+    SELECT CollisionFile ASSIGN TO "COLLRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CollisionStatus.
+
+    SELECT SteerFile ASSIGN TO "STEERCMD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-SteerStatus.
+
+    SELECT CheckpointFile ASSIGN TO "CHKPOINT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CheckpointStatus.
+
+    SELECT AuditFile ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AuditStatus.
+
+    SELECT ExceptionFile ASSIGN TO "EXCPTLOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ExceptionStatus.
+
+    SELECT ReconFile ASSIGN TO "RECONRPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-ReconStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FleetParmFile.
+01  FleetParmRecord.
+    05  fpVehicleId     PIC X(6).
+    05  fpOperatorId    PIC X(6).
+    05  fpTurnRateLimit PIC S9(6)V99.
+    05  fpPosX          PIC S9(8)V99.
+    05  fpPosY          PIC S9(8)V99.
+    05  fpSizeWidth     PIC S9(8)V99.
+    05  fpSizeHeight    PIC S9(8)V99.
+    05  fpVelX          PIC S9(8)V99.
+    05  fpVelY          PIC S9(8)V99.
+    05  fpAccX          PIC S9(8)V99.
+    05  fpAccY          PIC S9(8)V99.
+
+FD  SteerFile.
+01  SteerRecord.
+    05  stVehicleId      PIC X(6).
+    05  stDeltaAngle     PIC S9(6)V99.
+    05  stEffectiveTick  PIC 9(4).
+
+FD  CollisionFile.
+01  CollisionRecord.
+    05  clObjectA       PIC X(6).
+    05  clOperatorA     PIC X(6).
+    05  clObjectB       PIC X(6).
+    05  clOperatorB     PIC X(6).
+    05  clAxis          PIC X(1).
+    05  clTick          PIC 9(4).
+    05  clPosXA         PIC S9(8)V99.
+    05  clPosYA         PIC S9(8)V99.
+    05  clPosXB         PIC S9(8)V99.
+    05  clPosYB         PIC S9(8)V99.
+    05  clTimestamp     PIC X(21).
+
+FD  CheckpointFile.
+01  CheckpointRecord.
+    05  ckRecType       PIC X(1).
+    05  ckTick          PIC 9(4).
+    05  ckVehicleId     PIC X(6).
+    05  ckPosX          PIC S9(8)V99.
+    05  ckPosY          PIC S9(8)V99.
+    05  ckVelX          PIC S9(8)V99.
+    05  ckVelY          PIC S9(8)V99.
+    05  ckTurnAngle     PIC S9(6)V99.
+
+FD  AuditFile.
+01  AuditRecord.
+    05  adVehicleId     PIC X(6).
+    05  adOperatorId    PIC X(6).
+    05  adTick          PIC 9(4).
+    05  adPosX          PIC S9(8)V99.
+    05  adPosY          PIC S9(8)V99.
+    05  adVelX          PIC S9(8)V99.
+    05  adVelY          PIC S9(8)V99.
+    05  adAccX          PIC S9(8)V99.
+    05  adAccY          PIC S9(8)V99.
+
+FD  ExceptionFile.
+01  ExceptionRecord.
+    05  exVehicleId      PIC X(6).
+    05  exReasonCode     PIC X(20).
+    05  exSpeed          PIC S9(8)V99.
+    05  exTurnRateLimit  PIC S9(6)V99.
+
+FD  ReconFile.
+01  ReconRecord.
+    05  rcVehicleId         PIC X(6).
+    05  rcTicksRun          PIC 9(4).
+    05  rcActualDistance    PIC S9(8)V99.
+    05  rcExpectedDistance  PIC S9(8)V99.
+    05  rcVariance          PIC S9(8)V99.
+    05  rcActualEnergy      PIC S9(8)V99.
+    05  rcExpectedEnergy    PIC S9(8)V99.
+    05  rcEnergyVariance    PIC S9(8)V99.
+    05  rcFlag              PIC X(1).
+
+WORKING-STORAGE SECTION.
+01  WS-FleetParmStatus  PIC X(2).
+01  WS-CollisionStatus  PIC X(2).
+01  WS-SteerStatus      PIC X(2).
+01  WS-CheckpointStatus PIC X(2).
+01  WS-AuditStatus      PIC X(2).
+01  WS-ExceptionStatus  PIC X(2).
+01  WS-ReconStatus      PIC X(2).
+01  WS-MaxFleetSize     PIC 9(4) COMP VALUE 500.
+01  WS-MaxSteerCmds     PIC 9(4) COMP VALUE 2000.
+01  WS-TotalTicks       PIC 9(4) COMP VALUE 480.
+01  WS-ResumeTick       PIC 9(4) COMP VALUE ZERO.
+01  WS-MaxSpeed         PIC S9(8)V99 VALUE 120.00.
+01  WS-MaxTurnRate      PIC S9(6)V99 VALUE 45.00.
+01  WS-Speed            PIC S9(8)V99 VALUE ZERO.
+01  WS-DistanceTolerance  PIC S9(8)V99 VALUE 5.00.
+01  WS-EnergyTolerance      PIC S9(8)V99 VALUE 5.00.
+01  WS-ExpectedDeltaX      PIC S9(8)V99 VALUE ZERO.
+01  WS-ExpectedDeltaY      PIC S9(8)V99 VALUE ZERO.
+01  WS-ExpectedDistance    PIC S9(8)V99 VALUE ZERO.
+01  WS-ActualDistance      PIC S9(8)V99 VALUE ZERO.
+01  WS-DistanceVariance    PIC S9(8)V99 VALUE ZERO.
+01  WS-ExpectedVelX         PIC S9(8)V99 VALUE ZERO.
+01  WS-ExpectedVelY         PIC S9(8)V99 VALUE ZERO.
+01  WS-ExpectedEnergy       PIC S9(8)V99 VALUE ZERO.
+01  WS-ActualEnergy         PIC S9(8)V99 VALUE ZERO.
+01  WS-EnergyVariance       PIC S9(8)V99 VALUE ZERO.
+01  FleetCount          PIC 9(4) COMP VALUE ZERO.
+01  SteerCount          PIC 9(4) COMP VALUE ZERO.
+01  CurrentTick         PIC 9(4) COMP VALUE ZERO.
+01  ObjIdx              PIC 9(4) COMP VALUE ZERO.
+01  ScanIdx             PIC 9(4) COMP VALUE ZERO.
+01  CompareA            PIC 9(4) COMP VALUE ZERO.
+01  CompareB            PIC 9(4) COMP VALUE ZERO.
+01  SteerIdx            PIC 9(4) COMP VALUE ZERO.
+01  WS-SearchKey        PIC X(6).
+
+01  FleetTable.
+    05  GameObject OCCURS 500 TIMES.
+        10  vehicleId       PIC X(6).
+        10  operatorId      PIC X(6).
+        10  turnRateLimit   PIC S9(6)V99.
+        10  turnAngle       PIC S9(6)V99.
+        10  posX            PIC S9(8)V99.
+        10  posY            PIC S9(8)V99.
+        10  sizeWidth       PIC S9(8)V99.
+        10  sizeHeight      PIC S9(8)V99.
+        10  velX            PIC S9(8)V99.
+        10  velY            PIC S9(8)V99.
+        10  accX            PIC S9(8)V99.
+        10  accY            PIC S9(8)V99.
+        10  objStatus       PIC X(1).
+        10  startPosX       PIC S9(8)V99.
+        10  startPosY       PIC S9(8)V99.
+        10  startVelX       PIC S9(8)V99.
+        10  startVelY       PIC S9(8)V99.
+
+01  SteerTable.
+    05  SteerCommand OCCURS 2000 TIMES.
+        10  steerVehicleId   PIC X(6).
+        10  steerDeltaAngle  PIC S9(6)V99.
+        10  steerTick        PIC 9(4).
+
+01  angle   PIC S9(6)V99 VALUE ZERO.
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    PERFORM INITIALIZE-RUN
+    PERFORM RESTART-FROM-CHECKPOINT
+    PERFORM VALIDATE-FLEET
+    PERFORM GAME-LOOP
+    PERFORM RECONCILE-RUN
+    CLOSE CollisionFile
+    CLOSE ExceptionFile
+    STOP RUN.
+
+INITIALIZE-RUN.
+    MOVE ZERO TO FleetCount
+    OPEN INPUT FleetParmFile
+    PERFORM LOAD-FLEET-ROSTER
+    CLOSE FleetParmFile
+    MOVE ZERO TO SteerCount
+    OPEN INPUT SteerFile
+    PERFORM LOAD-STEER-COMMANDS
+    CLOSE SteerFile
+    OPEN OUTPUT ExceptionFile.
+
+LOAD-FLEET-ROSTER.
+    READ FleetParmFile
+        AT END
+            MOVE "10" TO WS-FleetParmStatus
+    END-READ
+    PERFORM UNTIL WS-FleetParmStatus NOT = "00"
+        IF FleetCount >= WS-MaxFleetSize
+            DISPLAY "LOAD-FLEET-ROSTER: fleet roster exceeds "
+                WS-MaxFleetSize " vehicles - remaining records ignored"
+            MOVE "10" TO WS-FleetParmStatus
+        ELSE
+            ADD 1 TO FleetCount
+            PERFORM INITIALIZE-OBJECT-FROM-PARM
+            READ FleetParmFile
+                AT END
+                    MOVE "10" TO WS-FleetParmStatus
+            END-READ
+        END-IF
+    END-PERFORM.
+
+INITIALIZE-OBJECT-FROM-PARM.
+    MOVE fpVehicleId     TO vehicleId(FleetCount)
+    MOVE fpOperatorId    TO operatorId(FleetCount)
+    MOVE fpTurnRateLimit TO turnRateLimit(FleetCount)
+    MOVE ZERO            TO turnAngle(FleetCount)
+    MOVE fpPosX          TO posX(FleetCount)
+    MOVE fpPosY          TO posY(FleetCount)
+    MOVE fpSizeWidth     TO sizeWidth(FleetCount)
+    MOVE fpSizeHeight    TO sizeHeight(FleetCount)
+    MOVE fpVelX          TO velX(FleetCount)
+    MOVE fpVelY          TO velY(FleetCount)
+    MOVE fpAccX          TO accX(FleetCount)
+    MOVE fpAccY          TO accY(FleetCount)
+    MOVE SPACE           TO objStatus(FleetCount)
+    MOVE fpPosX          TO startPosX(FleetCount)
+    MOVE fpPosY          TO startPosY(FleetCount)
+    MOVE fpVelX          TO startVelX(FleetCount)
+    MOVE fpVelY          TO startVelY(FleetCount).
+
+LOAD-STEER-COMMANDS.
+    READ SteerFile
+        AT END
+            MOVE "10" TO WS-SteerStatus
+    END-READ
+    PERFORM UNTIL WS-SteerStatus NOT = "00"
+        IF SteerCount >= WS-MaxSteerCmds
+            DISPLAY "LOAD-STEER-COMMANDS: steer file exceeds "
+                WS-MaxSteerCmds " commands - remaining records ignored"
+            MOVE "10" TO WS-SteerStatus
+        ELSE
+            ADD 1 TO SteerCount
+            MOVE stVehicleId     TO steerVehicleId(SteerCount)
+            MOVE stDeltaAngle    TO steerDeltaAngle(SteerCount)
+            MOVE stEffectiveTick TO steerTick(SteerCount)
+            READ SteerFile
+                AT END
+                    MOVE "10" TO WS-SteerStatus
+            END-READ
+        END-IF
+    END-PERFORM.
+
+FIND-OBJECT-BY-VEHICLE-ID.
+    MOVE ZERO TO ObjIdx
+    PERFORM VARYING ScanIdx FROM 1 BY 1 UNTIL ScanIdx > FleetCount
+        IF vehicleId(ScanIdx) = WS-SearchKey AND ObjIdx = ZERO
+            MOVE ScanIdx TO ObjIdx
+        END-IF
+    END-PERFORM.
+
+APPLY-STEERING-COMMANDS.
+    PERFORM VARYING SteerIdx FROM 1 BY 1 UNTIL SteerIdx > SteerCount
+        IF steerTick(SteerIdx) = CurrentTick
+            MOVE steerVehicleId(SteerIdx) TO WS-SearchKey
+            PERFORM FIND-OBJECT-BY-VEHICLE-ID
+            IF ObjIdx > ZERO AND objStatus(ObjIdx) NOT = "E"
+                MOVE steerDeltaAngle(SteerIdx) TO angle
+                PERFORM TURN
+            END-IF
+        END-IF
+    END-PERFORM.
+
+RESTART-FROM-CHECKPOINT.
+    MOVE ZERO TO WS-ResumeTick
+    OPEN INPUT CheckpointFile
+    IF WS-CheckpointStatus = "00"
+        PERFORM UNTIL WS-CheckpointStatus NOT = "00"
+            READ CheckpointFile
+                AT END
+                    MOVE "10" TO WS-CheckpointStatus
+            END-READ
+            IF WS-CheckpointStatus = "00"
+                PERFORM APPLY-CHECKPOINT-RECORD
+            END-IF
+        END-PERFORM
+        CLOSE CheckpointFile
+    END-IF.
+
+APPLY-CHECKPOINT-RECORD.
+    IF ckRecType = "T"
+        MOVE ckTick TO WS-ResumeTick
+    ELSE
+        MOVE ckVehicleId TO WS-SearchKey
+        PERFORM FIND-OBJECT-BY-VEHICLE-ID
+        IF ObjIdx > ZERO
+            MOVE ckPosX      TO posX(ObjIdx)
+            MOVE ckPosY      TO posY(ObjIdx)
+            MOVE ckVelX      TO velX(ObjIdx)
+            MOVE ckVelY      TO velY(ObjIdx)
+            MOVE ckTurnAngle TO turnAngle(ObjIdx)
+        END-IF
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CheckpointFile
+    MOVE "T" TO ckRecType
+    MOVE CurrentTick TO ckTick
+    WRITE CheckpointRecord
+    PERFORM VARYING ObjIdx FROM 1 BY 1 UNTIL ObjIdx > FleetCount
+        MOVE "O" TO ckRecType
+        MOVE CurrentTick    TO ckTick
+        MOVE vehicleId(ObjIdx)  TO ckVehicleId
+        MOVE posX(ObjIdx)       TO ckPosX
+        MOVE posY(ObjIdx)       TO ckPosY
+        MOVE velX(ObjIdx)       TO ckVelX
+        MOVE velY(ObjIdx)       TO ckVelY
+        MOVE turnAngle(ObjIdx)  TO ckTurnAngle
+        WRITE CheckpointRecord
+    END-PERFORM
+    CLOSE CheckpointFile.
+
+VALIDATE-FLEET.
+    PERFORM VARYING ObjIdx FROM 1 BY 1 UNTIL ObjIdx > FleetCount
+        PERFORM GOVERNANCE-CHECK
+    END-PERFORM.
+
+GOVERNANCE-CHECK.
+    COMPUTE WS-Speed = FUNCTION SQRT(
+        (startVelX(ObjIdx) * startVelX(ObjIdx)) +
+        (startVelY(ObjIdx) * startVelY(ObjIdx)))
+    IF WS-Speed > WS-MaxSpeed OR
+       FUNCTION ABS(turnRateLimit(ObjIdx)) > WS-MaxTurnRate
+        MOVE "E" TO objStatus(ObjIdx)
+        PERFORM WRITE-EXCEPTION-RECORD
+    END-IF.
+
+WRITE-EXCEPTION-RECORD.
+    MOVE vehicleId(ObjIdx)      TO exVehicleId
+    MOVE "SPEED-OR-TURN-LIMIT"  TO exReasonCode
+    MOVE WS-Speed               TO exSpeed
+    MOVE turnRateLimit(ObjIdx)  TO exTurnRateLimit
+    WRITE ExceptionRecord.
+
+GAME-LOOP.
+    IF WS-ResumeTick > ZERO
+        MOVE WS-ResumeTick TO CurrentTick
+        OPEN EXTEND AuditFile
+        OPEN EXTEND CollisionFile
+    ELSE
+        MOVE ZERO TO CurrentTick
+        OPEN OUTPUT AuditFile
+        OPEN OUTPUT CollisionFile
+    END-IF
+    PERFORM UNTIL CurrentTick >= WS-TotalTicks
+        ADD 1 TO CurrentTick
+        PERFORM VARYING ObjIdx FROM 1 BY 1 UNTIL ObjIdx > FleetCount
+            IF objStatus(ObjIdx) NOT = "E"
+                PERFORM UPDATE-OBJECT
+            END-IF
+        END-PERFORM
+        PERFORM APPLY-STEERING-COMMANDS
+        PERFORM COLLIDE
+        PERFORM WRITE-CHECKPOINT
+    END-PERFORM
+    CLOSE AuditFile.
+
+UPDATE-OBJECT.
+    ADD accX(ObjIdx) TO velX(ObjIdx)
+    ADD accY(ObjIdx) TO velY(ObjIdx)
+    ADD velX(ObjIdx) TO posX(ObjIdx)
+    ADD velY(ObjIdx) TO posY(ObjIdx)
+    PERFORM WRITE-AUDIT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE vehicleId(ObjIdx)   TO adVehicleId
+    MOVE operatorId(ObjIdx)  TO adOperatorId
+    MOVE CurrentTick         TO adTick
+    MOVE posX(ObjIdx)      TO adPosX
+    MOVE posY(ObjIdx)      TO adPosY
+    MOVE velX(ObjIdx)      TO adVelX
+    MOVE velY(ObjIdx)      TO adVelY
+    MOVE accX(ObjIdx)      TO adAccX
+    MOVE accY(ObjIdx)      TO adAccY
+    WRITE AuditRecord.
+
+HORIZONTAL-COLLISION.
+    IF posX(CompareA) < (posX(CompareB) + sizeWidth(CompareB)) AND
+       (posX(CompareA) + sizeWidth(CompareA)) > posX(CompareB)
+        MOVE "H" TO clAxis
+        PERFORM WRITE-COLLISION-RECORD
+    END-IF.
+
+VERTICAL-COLLISION.
+    IF posY(CompareA) < (posY(CompareB) + sizeHeight(CompareB)) AND
+       (posY(CompareA) + sizeHeight(CompareA)) > posY(CompareB)
+        MOVE "V" TO clAxis
+        PERFORM WRITE-COLLISION-RECORD
+    END-IF.
+
+WRITE-COLLISION-RECORD.
+    MOVE vehicleId(CompareA)   TO clObjectA
+    MOVE operatorId(CompareA)  TO clOperatorA
+    MOVE vehicleId(CompareB)   TO clObjectB
+    MOVE operatorId(CompareB)  TO clOperatorB
+    MOVE CurrentTick           TO clTick
+    MOVE posX(CompareA)        TO clPosXA
+    MOVE posY(CompareA)        TO clPosYA
+    MOVE posX(CompareB)        TO clPosXB
+    MOVE posY(CompareB)        TO clPosYB
+    MOVE FUNCTION CURRENT-DATE TO clTimestamp
+    WRITE CollisionRecord.
+
+COLLIDE.
+    PERFORM VARYING CompareA FROM 1 BY 1 UNTIL CompareA > FleetCount
+        IF objStatus(CompareA) NOT = "E"
+            COMPUTE CompareB = CompareA + 1
+            PERFORM UNTIL CompareB > FleetCount
+                IF objStatus(CompareB) NOT = "E"
+                    PERFORM HORIZONTAL-COLLISION
+                    PERFORM VERTICAL-COLLISION
+                END-IF
+                ADD 1 TO CompareB
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
+TURN.
+    ADD angle TO turnAngle(ObjIdx).
+
+RECONCILE-RUN.
+    OPEN OUTPUT ReconFile
+    PERFORM VARYING ObjIdx FROM 1 BY 1 UNTIL ObjIdx > FleetCount
+        IF objStatus(ObjIdx) NOT = "E"
+            PERFORM RECONCILE-ONE-OBJECT
+        END-IF
+    END-PERFORM
+    CLOSE ReconFile.
+
+RECONCILE-ONE-OBJECT.
+    COMPUTE WS-ExpectedDeltaX =
+        (startVelX(ObjIdx) * CurrentTick) +
+        (0.5 * accX(ObjIdx) * CurrentTick * (CurrentTick + 1))
+    COMPUTE WS-ExpectedDeltaY =
+        (startVelY(ObjIdx) * CurrentTick) +
+        (0.5 * accY(ObjIdx) * CurrentTick * (CurrentTick + 1))
+    COMPUTE WS-ExpectedDistance = FUNCTION SQRT(
+        (WS-ExpectedDeltaX * WS-ExpectedDeltaX) +
+        (WS-ExpectedDeltaY * WS-ExpectedDeltaY))
+    COMPUTE WS-ActualDistance = FUNCTION SQRT(
+        ((posX(ObjIdx) - startPosX(ObjIdx)) * (posX(ObjIdx) - startPosX(ObjIdx))) +
+        ((posY(ObjIdx) - startPosY(ObjIdx)) * (posY(ObjIdx) - startPosY(ObjIdx))))
+    COMPUTE WS-DistanceVariance = FUNCTION ABS(WS-ActualDistance - WS-ExpectedDistance)
+    COMPUTE WS-ExpectedVelX = startVelX(ObjIdx) + (accX(ObjIdx) * CurrentTick)
+    COMPUTE WS-ExpectedVelY = startVelY(ObjIdx) + (accY(ObjIdx) * CurrentTick)
+    COMPUTE WS-ExpectedEnergy =
+        0.5 * ((WS-ExpectedVelX * WS-ExpectedVelX) +
+               (WS-ExpectedVelY * WS-ExpectedVelY))
+    COMPUTE WS-ActualEnergy =
+        0.5 * ((velX(ObjIdx) * velX(ObjIdx)) +
+               (velY(ObjIdx) * velY(ObjIdx)))
+    COMPUTE WS-EnergyVariance = FUNCTION ABS(WS-ActualEnergy - WS-ExpectedEnergy)
+    MOVE vehicleId(ObjIdx)      TO rcVehicleId
+    MOVE CurrentTick            TO rcTicksRun
+    MOVE WS-ActualDistance      TO rcActualDistance
+    MOVE WS-ExpectedDistance    TO rcExpectedDistance
+    MOVE WS-DistanceVariance    TO rcVariance
+    MOVE WS-ActualEnergy        TO rcActualEnergy
+    MOVE WS-ExpectedEnergy      TO rcExpectedEnergy
+    MOVE WS-EnergyVariance      TO rcEnergyVariance
+    IF WS-DistanceVariance > WS-DistanceTolerance OR
+       WS-EnergyVariance > WS-EnergyTolerance
+        MOVE "V" TO rcFlag
+    ELSE
+        MOVE SPACE TO rcFlag
+    END-IF
+    WRITE ReconRecord.
