@@ -0,0 +1,134 @@
+      >>SOURCE FORMAT FREE
+*> COBOL
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID. FleetParmMaint.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT FleetParmFile ASSIGN TO "FLEETPRM"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS fpVehicleId
+        FILE STATUS IS WS-FleetParmStatus.
+
+    SELECT MaintTransFile ASSIGN TO "MAINTTRN"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-MaintTransStatus.
+
+DATA DIVISION.
+FILE SECTION.
+FD  FleetParmFile.
+01  FleetParmRecord.
+    05  fpVehicleId     PIC X(6).
+    05  fpOperatorId    PIC X(6).
+    05  fpTurnRateLimit PIC S9(6)V99.
+    05  fpPosX          PIC S9(8)V99.
+    05  fpPosY          PIC S9(8)V99.
+    05  fpSizeWidth     PIC S9(8)V99.
+    05  fpSizeHeight    PIC S9(8)V99.
+    05  fpVelX          PIC S9(8)V99.
+    05  fpVelY          PIC S9(8)V99.
+    05  fpAccX          PIC S9(8)V99.
+    05  fpAccY          PIC S9(8)V99.
+
+FD  MaintTransFile.
+01  MaintTransRecord.
+    05  mtActionCode    PIC X(1).
+    05  mtVehicleId     PIC X(6).
+    05  mtOperatorId    PIC X(6).
+    05  mtTurnRateLimit PIC S9(6)V99.
+    05  mtPosX          PIC S9(8)V99.
+    05  mtPosY          PIC S9(8)V99.
+    05  mtSizeWidth     PIC S9(8)V99.
+    05  mtSizeHeight    PIC S9(8)V99.
+    05  mtVelX          PIC S9(8)V99.
+    05  mtVelY          PIC S9(8)V99.
+    05  mtAccX          PIC S9(8)V99.
+    05  mtAccY          PIC S9(8)V99.
+
+WORKING-STORAGE SECTION.
+01  WS-FleetParmStatus   PIC X(2).
+01  WS-MaintTransStatus  PIC X(2).
+
+PROCEDURE DIVISION.
+MAIN-LOGIC.
+    OPEN I-O FleetParmFile
+    OPEN INPUT MaintTransFile
+    PERFORM APPLY-MAINT-TRANSACTIONS
+    CLOSE MaintTransFile
+    CLOSE FleetParmFile
+    STOP RUN.
+
+APPLY-MAINT-TRANSACTIONS.
+    READ MaintTransFile
+        AT END
+            MOVE "10" TO WS-MaintTransStatus
+    END-READ
+    PERFORM UNTIL WS-MaintTransStatus NOT = "00"
+        PERFORM APPLY-ONE-TRANSACTION
+        READ MaintTransFile
+            AT END
+                MOVE "10" TO WS-MaintTransStatus
+        END-READ
+    END-PERFORM.
+
+APPLY-ONE-TRANSACTION.
+    EVALUATE mtActionCode
+        WHEN "A"
+            PERFORM ADD-FLEET-PARM
+        WHEN "C"
+            PERFORM CHANGE-FLEET-PARM
+        WHEN "D"
+            PERFORM DELETE-FLEET-PARM
+        WHEN OTHER
+            DISPLAY "FleetParmMaint: unknown action code for " mtVehicleId
+    END-EVALUATE.
+
+ADD-FLEET-PARM.
+    MOVE mtVehicleId     TO fpVehicleId
+    MOVE mtOperatorId    TO fpOperatorId
+    MOVE mtTurnRateLimit TO fpTurnRateLimit
+    MOVE mtPosX          TO fpPosX
+    MOVE mtPosY          TO fpPosY
+    MOVE mtSizeWidth     TO fpSizeWidth
+    MOVE mtSizeHeight    TO fpSizeHeight
+    MOVE mtVelX          TO fpVelX
+    MOVE mtVelY          TO fpVelY
+    MOVE mtAccX          TO fpAccX
+    MOVE mtAccY          TO fpAccY
+    WRITE FleetParmRecord
+        INVALID KEY
+            DISPLAY "FleetParmMaint: vehicle already on file " mtVehicleId
+    END-WRITE.
+
+CHANGE-FLEET-PARM.
+    MOVE mtVehicleId TO fpVehicleId
+    READ FleetParmFile
+        INVALID KEY
+            DISPLAY "FleetParmMaint: vehicle not on file " mtVehicleId
+    END-READ
+    IF WS-FleetParmStatus = "00"
+        MOVE mtOperatorId    TO fpOperatorId
+        MOVE mtTurnRateLimit TO fpTurnRateLimit
+        MOVE mtPosX          TO fpPosX
+        MOVE mtPosY          TO fpPosY
+        MOVE mtSizeWidth     TO fpSizeWidth
+        MOVE mtSizeHeight    TO fpSizeHeight
+        MOVE mtVelX          TO fpVelX
+        MOVE mtVelY          TO fpVelY
+        MOVE mtAccX          TO fpAccX
+        MOVE mtAccY          TO fpAccY
+        REWRITE FleetParmRecord
+            INVALID KEY
+                DISPLAY "FleetParmMaint: rewrite failed for " mtVehicleId
+        END-REWRITE
+    END-IF.
+
+DELETE-FLEET-PARM.
+    MOVE mtVehicleId TO fpVehicleId
+    DELETE FleetParmFile
+        INVALID KEY
+            DISPLAY "FleetParmMaint: vehicle not on file " mtVehicleId
+    END-DELETE.
